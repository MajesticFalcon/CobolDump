@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: Schylar Utley
+      * Date: 9/27/19
+      * Purpose: Read the year-to-date master and produce a year-end
+      *        W-2 summary listing -- one block per employee showing
+      *        YTD gross, FICA, federal, and state withholding.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH0703.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT YTD-MASTER ASSIGN TO 'EmployeeYTD.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS YTD-EMPLOYEE-ID
+                   FILE STATUS IS YTD-FILE-STATUS.
+               SELECT W2-OUT ASSIGN TO 'W2Summary.rpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W2-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD YTD-MASTER.
+       01 YTD-RECORD.
+           05 YTD-EMPLOYEE-ID   PIC 9(6).
+           05 YTD-GROSS         PIC 9(9)V99.
+           05 YTD-FICA          PIC 9(9)V99.
+           05 YTD-FED-TAX       PIC 9(9)V99.
+           05 YTD-STATE-TAX     PIC 9(9)V99.
+
+       FD W2-OUT.
+       01 W2-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 EOF-SWITCH        PIC X VALUE "N".
+       01 YTD-FILE-STATUS       PIC XX VALUE "00".
+       01 W2-FILE-STATUS        PIC XX VALUE "00".
+       01 COUNTERS.
+           05 REC-COUNTER       PIC 9(3) VALUE 0.
+
+       01 W2-DETAIL-1.
+           05 FILLER            PIC X(13) VALUE 'EMPLOYEE ID: '.
+           05 DTL-EMPLOYEE-ID   PIC 9(6).
+
+       01 W2-DETAIL-2.
+           05 FILLER            PIC X(21) VALUE '  YTD GROSS WAGES:   '.
+           05 DTL-GROSS         PIC ZZ,ZZZ,ZZ9.99.
+
+       01 W2-DETAIL-3.
+           05 FILLER            PIC X(21) VALUE '  YTD FICA WITHHELD: '.
+           05 DTL-FICA          PIC ZZ,ZZZ,ZZ9.99.
+
+       01 W2-DETAIL-4.
+           05 FILLER            PIC X(21) VALUE '  YTD FEDERAL TAX:   '.
+           05 DTL-FED-TAX       PIC ZZ,ZZZ,ZZ9.99.
+
+       01 W2-DETAIL-5.
+           05 FILLER            PIC X(21) VALUE '  YTD STATE TAX:     '.
+           05 DTL-STATE-TAX     PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-RECORDS
+               UNTIL EOF-SWITCH = "Y".
+           PERFORM 400-TERMINATE.
+
+       100-INITIALIZE.
+           OPEN INPUT YTD-MASTER.
+           IF YTD-FILE-STATUS NOT = "00"
+               DISPLAY "YTD-MASTER OPEN FAILED " YTD-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT W2-OUT.
+           IF W2-FILE-STATUS NOT = "00"
+               DISPLAY "W2-OUT OPEN FAILED " W2-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-RECORDS.
+
+           READ YTD-MASTER
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   MOVE YTD-EMPLOYEE-ID TO DTL-EMPLOYEE-ID
+                   MOVE YTD-GROSS TO DTL-GROSS
+                   MOVE YTD-FICA TO DTL-FICA
+                   MOVE YTD-FED-TAX TO DTL-FED-TAX
+                   MOVE YTD-STATE-TAX TO DTL-STATE-TAX
+                   WRITE W2-LINE FROM W2-DETAIL-1
+                   WRITE W2-LINE FROM W2-DETAIL-2
+                   WRITE W2-LINE FROM W2-DETAIL-3
+                   WRITE W2-LINE FROM W2-DETAIL-4
+                   WRITE W2-LINE FROM W2-DETAIL-5
+                   MOVE SPACES TO W2-LINE
+                   WRITE W2-LINE
+                   ADD 1 TO REC-COUNTER
+           END-READ.
+
+       400-TERMINATE.
+           CLOSE YTD-MASTER.
+           CLOSE W2-OUT.
+           STOP RUN.
+       END PROGRAM CH0703.
