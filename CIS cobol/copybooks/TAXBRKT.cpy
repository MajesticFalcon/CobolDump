@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook: TAXBRKT
+      * Purpose:  In-house FICA and graduated federal/state withholding
+      *           tables, used to compute tax figures independently of
+      *           whatever Fed_Tax/State_Tax/FICA came in on IN-RECORD,
+      *           so the two can be reconciled against each other.
+      *           FICA is a flat percentage of gross pay. The federal
+      *           and state tables are searched low-to-high threshold;
+      *           the rate tied to the highest threshold not exceeding
+      *           gross pay is the one applied to the whole check.
+      ******************************************************************
+       01 FICA-RATE                PIC V999 VALUE .062.
+
+       01 FED-BRACKET-TABLE-DATA.
+           05 FILLER PIC 9(4)V99 VALUE 0000.00.
+           05 FILLER PIC V999    VALUE .100.
+           05 FILLER PIC 9(4)V99 VALUE 0500.00.
+           05 FILLER PIC V999    VALUE .150.
+           05 FILLER PIC 9(4)V99 VALUE 1000.00.
+           05 FILLER PIC V999    VALUE .220.
+
+       01 FED-BRACKET-TABLE REDEFINES FED-BRACKET-TABLE-DATA.
+           05 FED-BRACKET OCCURS 3 TIMES.
+               10 FED-BRK-THRESHOLD   PIC 9(4)V99.
+               10 FED-BRK-RATE        PIC V999.
+
+       01 STATE-BRACKET-TABLE-DATA.
+           05 FILLER PIC 9(4)V99 VALUE 0000.00.
+           05 FILLER PIC V999    VALUE .030.
+           05 FILLER PIC 9(4)V99 VALUE 0750.00.
+           05 FILLER PIC V999    VALUE .050.
+           05 FILLER PIC 9(4)V99 VALUE 1500.00.
+           05 FILLER PIC V999    VALUE .070.
+
+       01 STATE-BRACKET-TABLE REDEFINES STATE-BRACKET-TABLE-DATA.
+           05 STATE-BRACKET OCCURS 3 TIMES.
+               10 STATE-BRK-THRESHOLD PIC 9(4)V99.
+               10 STATE-BRK-RATE      PIC V999.
