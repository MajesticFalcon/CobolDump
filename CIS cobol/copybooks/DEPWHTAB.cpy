@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook: DEPWHTAB
+      * Purpose:  Weekly withholding allowance table, keyed by the
+      *           number of dependents (0-9) carried on IN-RECORD.
+      *           Entry N+1 holds the allowance for N dependents.
+      *           Allowances are subtracted from the employee's
+      *           Fed_Tax and State_Tax before net pay is figured, so
+      *           withholding drops as the dependent count rises.
+      ******************************************************************
+       01 DEP-WH-TABLE-DATA.
+           05 FILLER PIC 9(3)V99 VALUE 000.00.
+           05 FILLER PIC 9(3)V99 VALUE 000.00.
+           05 FILLER PIC 9(3)V99 VALUE 012.50.
+           05 FILLER PIC 9(3)V99 VALUE 004.00.
+           05 FILLER PIC 9(3)V99 VALUE 025.00.
+           05 FILLER PIC 9(3)V99 VALUE 008.00.
+           05 FILLER PIC 9(3)V99 VALUE 037.50.
+           05 FILLER PIC 9(3)V99 VALUE 012.00.
+           05 FILLER PIC 9(3)V99 VALUE 050.00.
+           05 FILLER PIC 9(3)V99 VALUE 016.00.
+           05 FILLER PIC 9(3)V99 VALUE 062.50.
+           05 FILLER PIC 9(3)V99 VALUE 020.00.
+           05 FILLER PIC 9(3)V99 VALUE 075.00.
+           05 FILLER PIC 9(3)V99 VALUE 024.00.
+           05 FILLER PIC 9(3)V99 VALUE 087.50.
+           05 FILLER PIC 9(3)V99 VALUE 028.00.
+           05 FILLER PIC 9(3)V99 VALUE 100.00.
+           05 FILLER PIC 9(3)V99 VALUE 032.00.
+           05 FILLER PIC 9(3)V99 VALUE 112.50.
+           05 FILLER PIC 9(3)V99 VALUE 036.00.
+
+       01 DEP-WH-TABLE REDEFINES DEP-WH-TABLE-DATA.
+           05 DEP-WH-ENTRY OCCURS 10 TIMES.
+               10 DEP-FED-ALLOW     PIC 9(3)V99.
+               10 DEP-STATE-ALLOW   PIC 9(3)V99.
