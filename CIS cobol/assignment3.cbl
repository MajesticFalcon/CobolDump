@@ -10,81 +10,469 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT EMPLOYEES ASSIGN TO 'Employeeinput.dat'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EMPLOYEES ASSIGN TO 'EmployeeInput.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS Employee-ID
+                   FILE STATUS IS EMP-FILE-STATUS.
                SELECT SALARY-OUT ASSIGN TO 'EmployeeSalary.dat'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SAL-FILE-STATUS.
+               SELECT EXCEPTION-OUT ASSIGN TO 'PayrollExceptions.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EXCP-FILE-STATUS.
+               SELECT SORT-FILE ASSIGN TO 'SortWork.tmp'.
+               SELECT CHECKPOINT-FILE ASSIGN TO 'Checkpoint.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD SALARY-OUT.
-       01 HEADER-OUT.
-           05 Header-OUT-OUT PIC X(3).
-       01  FOOTER-OUT.
-           05 Counter-OUT    PIC X(100).
-
        FD EMPLOYEES.
        01 IN-RECORD.
+           05 Employee-ID  PIC 9(6).
            05 FullName-IN  PIC X(20).
            05 Wage         PIC 9(5).
+           05 Hours-Worked PIC 9(2)V99.
            05 Dependents   PIC 9(1).
            05 FICA         PIC 9(5).
            05 State_Tax    PIC 9(6).
            05 Fed_Tax      Pic 9(6).
            05 DOH          Pic 9(8).
-       FD SALARY-OUT.
+           05 Department-Code PIC X(4).
+           05 Bank-Routing-Number PIC 9(9).
+           05 Bank-Account-Number PIC X(17).
 
+       FD SALARY-OUT.
+       01 HEADER-OUT.
+           05 HDR-ID         PIC X(1) VALUE 'H'.
+           05 HDR-PROGRAM    PIC X(8).
+           05 HDR-RUN-DATE   PIC X(10).
+       01  FOOTER-OUT.
+           05 TRL-ID             PIC X(1) VALUE 'T'.
+           05 TRL-REC-COUNT      PIC 9(6).
+           05 TRL-TOTAL-SALARY   PIC 9(9)V99.
        01 OUT-RECORD.
+           05 Out-Employee-ID PIC 9(6).
+           05 Out-Department-Code PIC X(4).
            05 FullName-OUT   PIC X(20).
            05 Salary         PIC 9(5).
+           05 Net-Salary     PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05 CALC-FICA      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05 CALC-FED-TAX   PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05 CALC-STATE-TAX PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
            05 NewSalary      PIC 9(5).
+           05 IN-FICA        PIC 9(5).
+           05 IN-FED-TAX     PIC 9(6).
+           05 IN-STATE-TAX   PIC 9(6).
+       01 CSV-OUT-REC             PIC X(120).
+
+       FD EXCEPTION-OUT.
+       01 EXCEPTION-REC.
+           05 EXC-NAME          PIC X(25).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 EXC-REASON-CODE   PIC X(4).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 EXC-REASON-TEXT   PIC X(40).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-REC-COUNTER    PIC 9(6).
+           05 CKPT-EMPLOYEE-ID    PIC 9(6).
+           05 CKPT-TOTAL-SALARY   PIC 9(9)V99.
+
+       SD SORT-FILE.
+       01 SORT-REC.
+           05 SRT-EMPLOYEE-ID PIC 9(6).
+           05 SRT-DEPT-CODE   PIC X(4).
+           05 SRT-NAME        PIC X(20).
+           05 SRT-SALARY      PIC 9(5).
+           05 SRT-NET-SALARY  PIC S9(6)V99 SIGN TRAILING SEPARATE.
+           05 SRT-CALC-FICA   PIC S9(6)V99 SIGN TRAILING SEPARATE.
+           05 SRT-CALC-FED-TAX   PIC S9(6)V99 SIGN TRAILING SEPARATE.
+           05 SRT-CALC-STATE-TAX PIC S9(6)V99 SIGN TRAILING SEPARATE.
+           05 SRT-NEW-SALARY  PIC 9(5).
+           05 SRT-IN-FICA      PIC 9(5).
+           05 SRT-IN-FED-TAX   PIC 9(6).
+           05 SRT-IN-STATE-TAX PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01 SWITCHES.
            05 EOF-SWITCH       PIC X VALUE "N".
+           05 VALID-SWITCH     PIC X VALUE "Y".
+           05 SORT-EOF-SWITCH  PIC X VALUE "N".
+           05 CSV-MODE-SWITCH  PIC X VALUE "N".
+           05 RESTART-MODE-SWITCH PIC X VALUE "N".
+           05 CKPT-EOF-SWITCH  PIC X VALUE "N".
+       01 RUN-PARM                 PIC X(20).
+       01 RUN-PARM-WORK.
+           05 PARM-TOKEN-1         PIC X(10).
+           05 PARM-TOKEN-2         PIC X(10).
+       01 CHECKPOINT-WORK.
+           05 CHECKPOINT-INTERVAL  PIC 9(3) VALUE 10.
+           05 CKPT-DIVIDE-QUOT     PIC 9(6).
+           05 CKPT-DIVIDE-REM      PIC 9(3).
+       01 CKPT-FILE-STATUS         PIC XX VALUE "00".
+       01 RESTART-EMPLOYEE-ID      PIC 9(6) VALUE 0.
+       01 CSV-EDIT-WORK.
+           05 CSV-SALARY-ED        PIC ----9.99.
+           05 CSV-NEW-SALARY-ED    PIC ----9.99.
+           05 CSV-NET-SALARY-ED    PIC ----9.99.
+           05 CSV-FICA-ED          PIC ----9.99.
+           05 CSV-FED-TAX-ED       PIC ----9.99.
+           05 CSV-STATE-TAX-ED     PIC ----9.99.
+           05 CSV-IN-FICA-ED       PIC ----9.99.
+           05 CSV-IN-FED-TAX-ED    PIC ----9.99.
+           05 CSV-IN-STATE-TAX-ED  PIC ----9.99.
+       01 EMP-FILE-STATUS      PIC XX VALUE "00".
+       01 SAL-FILE-STATUS      PIC XX VALUE "00".
+       01 EXCP-FILE-STATUS     PIC XX VALUE "00".
        01 COUNTERS.
-           05 REC-COUNTER      PIC 9(3) VALUE 0.
+           05 REC-COUNTER      PIC 9(6) VALUE 0.
+           05 EXC-COUNTER      PIC 9(3) VALUE 0.
        01 WAGES.
            05 COMPUTED-SALARY    PIC 9(4)V99 VALUE 0.
-       01  HOURS_WORKED    PIC 9(2) value 40.
+           05 NET-PAY            PIC S9(6)V99 VALUE 0.
+           05 REGULAR-HOURS      PIC 9(2)V99 VALUE 0.
+           05 OVERTIME-HOURS     PIC 9(2)V99 VALUE 0.
+       01  STD-HOURS-PER-WEEK    PIC 9(2)V99 value 40.
+       01  OT-RATE-FACTOR        PIC 9V99 value 1.50.
+       01 WITHHOLDING-WORK.
+           05 DEP-IDX             PIC 99 VALUE 0.
+           05 ADJ-FED-TAX         PIC S9(6)V99 VALUE 0.
+           05 ADJ-STATE-TAX       PIC S9(6)V99 VALUE 0.
+       01 TAX-CALC-WORK.
+           05 BRK-IDX             PIC 9 VALUE 0.
+           05 SELECTED-FED-RATE   PIC V999 VALUE 0.
+           05 SELECTED-STATE-RATE PIC V999 VALUE 0.
+       01 TOTALS.
+           05 TOTAL-SALARY-ACCUM  PIC 9(9)V99 VALUE 0.
+       01  TODAY-DATE             PIC 9(8).
+       01 RUN-DATE-OUT.
+           05 RUN-MONTH            PIC 9(2).
+           05 FILLER               PIC X VALUE '/'.
+           05 RUN-DAY              PIC 9(2).
+           05 FILLER               PIC X VALUE '/'.
+           05 RUN-YEAR              PIC 9(4).
+
+       COPY DEPWHTAB.
+       COPY TAXBRKT.
+
        PROCEDURE DIVISION.
 
        000-MAIN.
            PERFORM 100-INITIALIZE
-           PERFORM 200-PROCESS-RECORDS
-               UNTIL EOF-SWITCH = "Y".
-           PERFORM 300-WRITE-RECORDS
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-DEPT-CODE SRT-NAME
+               INPUT PROCEDURE 200-PROCESS-RECORDS
+               OUTPUT PROCEDURE 500-WRITE-SORTED-OUTPUT
            PERFORM 400-TERMINATE.
 
        100-INITIALIZE.
+           ACCEPT RUN-PARM FROM COMMAND-LINE.
+           UNSTRING RUN-PARM DELIMITED BY SPACE
+               INTO PARM-TOKEN-1 PARM-TOKEN-2
+           END-UNSTRING.
+           IF PARM-TOKEN-1 = "CSV" OR PARM-TOKEN-2 = "CSV"
+               MOVE "Y" TO CSV-MODE-SWITCH
+           END-IF.
+           IF PARM-TOKEN-1 = "RESTART" OR PARM-TOKEN-2 = "RESTART"
+               MOVE "Y" TO RESTART-MODE-SWITCH
+           END-IF.
            OPEN INPUT EMPLOYEES.
+           IF EMP-FILE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEES OPEN FAILED " EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF RESTART-MODE-SWITCH = "Y"
+               PERFORM 110-READ-LAST-CHECKPOINT
+           END-IF.
+           OPEN OUTPUT SALARY-OUT.
+           IF SAL-FILE-STATUS NOT = "00"
+               DISPLAY "SALARY-OUT OPEN FAILED " SAL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-OUT.
+           IF EXCP-FILE-STATUS NOT = "00"
+               DISPLAY "EXCEPTION-OUT OPEN FAILED " EXCP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE OPEN FAILED " CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE TODAY-DATE (5:2) TO RUN-MONTH.
+           MOVE TODAY-DATE (7:2) TO RUN-DAY.
+           MOVE TODAY-DATE (1:4) TO RUN-YEAR.
+           MOVE 'CH0601' TO HDR-PROGRAM.
+           MOVE RUN-DATE-OUT TO HDR-RUN-DATE.
+           PERFORM 120-WRITE-HEADER.
+
+       120-WRITE-HEADER.
+           IF CSV-MODE-SWITCH = "Y"
+               STRING
+                   "EMP_ID,DEPT,NAME,SALARY,NEW_SALARY,NET_SALARY,"
+                   DELIMITED BY SIZE
+                   "FICA,FED_TAX,STATE_TAX,IN_FICA,IN_FED_TAX,"
+                   DELIMITED BY SIZE
+                   "IN_STATE_TAX" DELIMITED BY SIZE
+                   INTO CSV-OUT-REC
+               END-STRING
+               WRITE CSV-OUT-REC
+           ELSE
+               WRITE HEADER-OUT
+           END-IF.
+
+       110-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               PERFORM 115-READ-CHECKPOINT-REC
+                   UNTIL CKPT-EOF-SWITCH = "Y"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       115-READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO CKPT-EOF-SWITCH
+               NOT AT END
+                   MOVE CKPT-EMPLOYEE-ID TO RESTART-EMPLOYEE-ID
+           END-READ.
 
        200-PROCESS-RECORDS.
+           PERFORM 210-READ-AND-RELEASE
+               UNTIL EOF-SWITCH = "Y".
+
+       210-READ-AND-RELEASE.
 
            READ EMPLOYEES
                AT END
                    MOVE "Y" TO EOF-SWITCH
                NOT AT END
 
-                   COMPUTE COMPUTED-SALARY = Wage * HOURS_WORKED
-                   DISPLAY COMPUTED-SALARY
-                   PERFORM 300-WRITE-RECORDS
-                   COMPUTE REC-COUNTER = REC-COUNTER + 1
+                   PERFORM 150-EDIT-INPUT
+                   IF VALID-SWITCH = "N"
+                       PERFORM 175-WRITE-EXCEPTION
+                   ELSE
+                       IF Hours-Worked > STD-HOURS-PER-WEEK
+                           MOVE STD-HOURS-PER-WEEK TO REGULAR-HOURS
+                           COMPUTE OVERTIME-HOURS =
+                               Hours-Worked - STD-HOURS-PER-WEEK
+                       ELSE
+                           MOVE Hours-Worked TO REGULAR-HOURS
+                           MOVE 0 TO OVERTIME-HOURS
+                       END-IF
+                       COMPUTE COMPUTED-SALARY =
+                           (Wage * REGULAR-HOURS) +
+                           (Wage * OT-RATE-FACTOR * OVERTIME-HOURS)
+                       DISPLAY COMPUTED-SALARY
+                       PERFORM 300-WRITE-RECORDS
+                       COMPUTE REC-COUNTER = REC-COUNTER + 1
+                       ADD COMPUTED-SALARY TO TOTAL-SALARY-ACCUM
+                       DIVIDE REC-COUNTER BY CHECKPOINT-INTERVAL
+                           GIVING CKPT-DIVIDE-QUOT
+                           REMAINDER CKPT-DIVIDE-REM
+                       IF CKPT-DIVIDE-REM = 0
+                           PERFORM 280-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
             END-READ.
 
+       280-WRITE-CHECKPOINT.
+           MOVE REC-COUNTER TO CKPT-REC-COUNTER
+           MOVE Employee-ID TO CKPT-EMPLOYEE-ID
+           MOVE TOTAL-SALARY-ACCUM TO CKPT-TOTAL-SALARY
+           WRITE CHECKPOINT-REC.
+
+       150-EDIT-INPUT.
+           MOVE "Y" TO VALID-SWITCH
+           MOVE SPACES TO EXC-REASON-CODE
+           MOVE SPACES TO EXC-REASON-TEXT
+           IF FullName-IN = SPACES
+               MOVE "N" TO VALID-SWITCH
+               MOVE "E01" TO EXC-REASON-CODE
+               MOVE "BLANK EMPLOYEE NAME" TO EXC-REASON-TEXT
+           END-IF
+           IF VALID-SWITCH = "Y" AND
+                   (Wage NOT NUMERIC OR Wage = 0)
+               MOVE "N" TO VALID-SWITCH
+               MOVE "E02" TO EXC-REASON-CODE
+               MOVE "INVALID OR ZERO WAGE" TO EXC-REASON-TEXT
+           END-IF
+           IF VALID-SWITCH = "Y" AND
+                   (Dependents NOT NUMERIC OR Dependents > 9)
+               MOVE "N" TO VALID-SWITCH
+               MOVE "E03" TO EXC-REASON-CODE
+               MOVE "INVALID DEPENDENTS COUNT" TO EXC-REASON-TEXT
+           END-IF.
+
+       175-WRITE-EXCEPTION.
+           MOVE FullName-IN TO EXC-NAME
+           WRITE EXCEPTION-REC
+           ADD 1 TO EXC-COUNTER.
+
+       176-WRITE-VARIANCE-EXCEPTION.
+           MOVE FullName-IN TO EXC-NAME
+           MOVE "E04" TO EXC-REASON-CODE
+           MOVE "COMPUTED WITHHOLDING MISMATCH" TO EXC-REASON-TEXT
+           WRITE EXCEPTION-REC
+           ADD 1 TO EXC-COUNTER.
 
        300-WRITE-RECORDS.
-           OPEN extend SALARY-OUT.
                MOVE FullName-IN to FullName-OUT
                MOVE COMPUTED-SALARY to Salary
-               MOVE "123" to Header-OUT-OUT
-               WRITE "OUT-RECsdfsdfs"
-               END-WRITE.
-           CLOSE SALARY-OUT.
+               COMPUTE NewSalary ROUNDED = Salary * 1.05
+               COMPUTE DEP-IDX = Dependents + 1
+               COMPUTE ADJ-FED-TAX =
+                   Fed_Tax - DEP-FED-ALLOW (DEP-IDX)
+               COMPUTE ADJ-STATE-TAX =
+                   State_Tax - DEP-STATE-ALLOW (DEP-IDX)
+               IF ADJ-FED-TAX < 0
+                   MOVE 0 TO ADJ-FED-TAX
+               END-IF
+               IF ADJ-STATE-TAX < 0
+                   MOVE 0 TO ADJ-STATE-TAX
+               END-IF
+               COMPUTE NET-PAY = COMPUTED-SALARY - FICA
+                   - ADJ-STATE-TAX - ADJ-FED-TAX
+               MOVE NET-PAY to Net-Salary
+               PERFORM 360-COMPUTE-INHOUSE-TAXES
+               PERFORM 370-CHECK-WITHHOLDING-VARIANCE
+               MOVE Employee-ID TO SRT-EMPLOYEE-ID
+               MOVE Department-Code TO SRT-DEPT-CODE
+               MOVE FullName-OUT TO SRT-NAME
+               MOVE Salary TO SRT-SALARY
+               MOVE NewSalary TO SRT-NEW-SALARY
+               MOVE Net-Salary TO SRT-NET-SALARY
+               MOVE CALC-FICA TO SRT-CALC-FICA
+               MOVE CALC-FED-TAX TO SRT-CALC-FED-TAX
+               MOVE CALC-STATE-TAX TO SRT-CALC-STATE-TAX
+               MOVE FICA TO SRT-IN-FICA
+               MOVE Fed_Tax TO SRT-IN-FED-TAX
+               MOVE State_Tax TO SRT-IN-STATE-TAX
+               RELEASE SORT-REC.
+
+       360-COMPUTE-INHOUSE-TAXES.
+           MOVE 0 TO SELECTED-FED-RATE
+           MOVE 0 TO SELECTED-STATE-RATE
+           PERFORM 362-CHECK-FED-BRACKET
+               VARYING BRK-IDX FROM 1 BY 1
+               UNTIL BRK-IDX > 3
+           PERFORM 364-CHECK-STATE-BRACKET
+               VARYING BRK-IDX FROM 1 BY 1
+               UNTIL BRK-IDX > 3
+           COMPUTE CALC-FICA = COMPUTED-SALARY * FICA-RATE
+           COMPUTE CALC-FED-TAX = COMPUTED-SALARY * SELECTED-FED-RATE
+           COMPUTE CALC-STATE-TAX =
+               COMPUTED-SALARY * SELECTED-STATE-RATE.
+
+       362-CHECK-FED-BRACKET.
+           IF COMPUTED-SALARY >= FED-BRK-THRESHOLD (BRK-IDX)
+               MOVE FED-BRK-RATE (BRK-IDX) TO SELECTED-FED-RATE
+           END-IF.
+
+       364-CHECK-STATE-BRACKET.
+           IF COMPUTED-SALARY >= STATE-BRK-THRESHOLD (BRK-IDX)
+               MOVE STATE-BRK-RATE (BRK-IDX) TO SELECTED-STATE-RATE
+           END-IF.
+
+       370-CHECK-WITHHOLDING-VARIANCE.
+           IF CALC-FICA NOT = FICA
+                   OR CALC-FED-TAX NOT = Fed_Tax
+                   OR CALC-STATE-TAX NOT = State_Tax
+               PERFORM 176-WRITE-VARIANCE-EXCEPTION
+           END-IF.
+
+       500-WRITE-SORTED-OUTPUT.
+           PERFORM 510-RETURN-AND-WRITE
+               UNTIL SORT-EOF-SWITCH = "Y".
+
+       510-RETURN-AND-WRITE.
+           RETURN SORT-FILE
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH
+               NOT AT END
+                   MOVE SRT-EMPLOYEE-ID TO Out-Employee-ID
+                   MOVE SRT-DEPT-CODE TO Out-Department-Code
+                   MOVE SRT-NAME TO FullName-OUT
+                   MOVE SRT-SALARY TO Salary
+                   MOVE SRT-NEW-SALARY TO NewSalary
+                   MOVE SRT-NET-SALARY TO Net-Salary
+                   MOVE SRT-CALC-FICA TO CALC-FICA
+                   MOVE SRT-CALC-FED-TAX TO CALC-FED-TAX
+                   MOVE SRT-CALC-STATE-TAX TO CALC-STATE-TAX
+                   MOVE SRT-IN-FICA TO IN-FICA
+                   MOVE SRT-IN-FED-TAX TO IN-FED-TAX
+                   MOVE SRT-IN-STATE-TAX TO IN-STATE-TAX
+                   IF CSV-MODE-SWITCH = "Y"
+                       PERFORM 520-WRITE-CSV-RECORD
+                   ELSE
+                       WRITE OUT-RECORD
+                   END-IF
+           END-RETURN.
+
+       520-WRITE-CSV-RECORD.
+           MOVE Salary TO CSV-SALARY-ED
+           MOVE NewSalary TO CSV-NEW-SALARY-ED
+           MOVE Net-Salary TO CSV-NET-SALARY-ED
+           MOVE CALC-FICA TO CSV-FICA-ED
+           MOVE CALC-FED-TAX TO CSV-FED-TAX-ED
+           MOVE CALC-STATE-TAX TO CSV-STATE-TAX-ED
+           MOVE IN-FICA TO CSV-IN-FICA-ED
+           MOVE IN-FED-TAX TO CSV-IN-FED-TAX-ED
+           MOVE IN-STATE-TAX TO CSV-IN-STATE-TAX-ED
+           STRING
+               Out-Employee-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Out-Department-Code DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(FullName-OUT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SALARY-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-NEW-SALARY-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-NET-SALARY-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FICA-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FED-TAX-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-STATE-TAX-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-IN-FICA-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-IN-FED-TAX-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-IN-STATE-TAX-ED) DELIMITED BY SIZE
+               INTO CSV-OUT-REC
+           END-STRING
+           WRITE CSV-OUT-REC.
 
        400-TERMINATE.
+           MOVE REC-COUNTER TO TRL-REC-COUNT.
+           MOVE TOTAL-SALARY-ACCUM TO TRL-TOTAL-SALARY.
+           IF CSV-MODE-SWITCH = "Y"
+               STRING
+                   "TOTAL," DELIMITED BY SIZE
+                   TRL-REC-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TRL-TOTAL-SALARY DELIMITED BY SIZE
+                   INTO CSV-OUT-REC
+               END-STRING
+               WRITE CSV-OUT-REC
+           ELSE
+               WRITE FOOTER-OUT
+           END-IF.
            CLOSE EMPLOYEES.
+           CLOSE SALARY-OUT.
+           CLOSE EXCEPTION-OUT.
+           CLOSE CHECKPOINT-FILE.
            STOP RUN.
        END PROGRAM CH0601.
