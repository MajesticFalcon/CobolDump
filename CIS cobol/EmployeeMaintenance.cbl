@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: Schylar Utley
+      * Date: 9/26/19
+      * Purpose: Maintain the indexed employee master
+      *        (EmployeeInput.dat) -- add, change, or delete a single
+      *        employee record by Employee-ID, keyed from the console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH0702.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EMPLOYEES ASSIGN TO 'EmployeeInput.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS Employee-ID
+                   FILE STATUS IS EMP-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD EMPLOYEES.
+       01 IN-RECORD.
+           05 Employee-ID  PIC 9(6).
+           05 LastName     PIC X(20).
+           05 Wage         PIC 9(5).
+           05 Hours-Worked PIC 9(2)V99.
+           05 Dependents   PIC 9(1).
+           05 FICA         PIC 9(5).
+           05 State_Tax    PIC 9(6).
+           05 Fed_Tax      Pic 9(6).
+           05 DOH          Pic 9(8).
+           05 Department-Code PIC X(4).
+           05 Bank-Routing-Number PIC 9(9).
+           05 Bank-Account-Number PIC X(17).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 DONE-SWITCH      PIC X VALUE "N".
+       01 EMP-FILE-STATUS      PIC XX VALUE "00".
+       01 MENU-CHOICE          PIC X.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-MENU
+               UNTIL DONE-SWITCH = "Y".
+           PERFORM 400-TERMINATE.
+
+       100-INITIALIZE.
+           OPEN I-O EMPLOYEES.
+           IF EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES
+               CLOSE EMPLOYEES
+               OPEN I-O EMPLOYEES
+           END-IF.
+           IF EMP-FILE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEES OPEN FAILED " EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-MENU.
+           DISPLAY "1 = ADD  2 = CHANGE  3 = DELETE  4 = QUIT"
+           DISPLAY "SELECTION: " WITH NO ADVANCING
+           ACCEPT MENU-CHOICE
+           EVALUATE MENU-CHOICE
+               WHEN "1"
+                   PERFORM 210-ADD-EMPLOYEE
+               WHEN "2"
+                   PERFORM 220-CHANGE-EMPLOYEE
+               WHEN "3"
+                   PERFORM 230-DELETE-EMPLOYEE
+               WHEN "4"
+                   MOVE "Y" TO DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+       210-ADD-EMPLOYEE.
+           PERFORM 260-ACCEPT-KEY
+           PERFORM 250-ACCEPT-RECORD
+           WRITE IN-RECORD
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID ALREADY EXISTS " Employee-ID
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE ADDED " Employee-ID
+           END-WRITE.
+
+       220-CHANGE-EMPLOYEE.
+           PERFORM 260-ACCEPT-KEY
+           READ EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NO SUCH EMPLOYEE " Employee-ID
+               NOT INVALID KEY
+                   PERFORM 250-ACCEPT-RECORD
+                   REWRITE IN-RECORD
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED " Employee-ID
+                       NOT INVALID KEY
+                           DISPLAY "EMPLOYEE UPDATED " Employee-ID
+                   END-REWRITE
+           END-READ.
+
+       230-DELETE-EMPLOYEE.
+           PERFORM 260-ACCEPT-KEY
+           DELETE EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NO SUCH EMPLOYEE " Employee-ID
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE DELETED " Employee-ID
+           END-DELETE.
+
+       250-ACCEPT-RECORD.
+           DISPLAY "LAST NAME: " WITH NO ADVANCING
+           ACCEPT LastName
+           DISPLAY "WAGE: " WITH NO ADVANCING
+           ACCEPT Wage
+           DISPLAY "HOURS WORKED: " WITH NO ADVANCING
+           ACCEPT Hours-Worked
+           DISPLAY "DEPENDENTS: " WITH NO ADVANCING
+           ACCEPT Dependents
+           DISPLAY "FICA: " WITH NO ADVANCING
+           ACCEPT FICA
+           DISPLAY "STATE TAX: " WITH NO ADVANCING
+           ACCEPT State_Tax
+           DISPLAY "FED TAX: " WITH NO ADVANCING
+           ACCEPT Fed_Tax
+           DISPLAY "DATE OF HIRE (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT DOH
+           DISPLAY "DEPARTMENT CODE: " WITH NO ADVANCING
+           ACCEPT Department-Code
+           DISPLAY "BANK ROUTING NUMBER: " WITH NO ADVANCING
+           ACCEPT Bank-Routing-Number
+           DISPLAY "BANK ACCOUNT NUMBER: " WITH NO ADVANCING
+           ACCEPT Bank-Account-Number.
+
+       260-ACCEPT-KEY.
+           DISPLAY "EMPLOYEE-ID: " WITH NO ADVANCING
+           ACCEPT Employee-ID.
+
+       400-TERMINATE.
+           CLOSE EMPLOYEES.
+           STOP RUN.
+       END PROGRAM CH0702.
