@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author: Schylar Utley
+      * Date: 9/24/19
+      * Purpose: Read the payroll salary file and produce a formatted
+      *        payroll register -- page headers, one detail line per
+      *        employee, page breaks, and a grand-total line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH0701.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SALARY-IN ASSIGN TO 'EmployeeSalary.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SAL-FILE-STATUS.
+               SELECT REGISTER-OUT ASSIGN TO 'PayrollRegister.rpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REG-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SALARY-IN.
+       01 SALARY-REC.
+           05 SAL-EMPLOYEE-ID PIC X(6).
+           05 SAL-DEPT-CODE  PIC X(4).
+           05 SAL-NAME       PIC X(20).
+           05 SAL-AMOUNT     PIC 9(5).
+           05 SAL-NET        PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+
+       FD REGISTER-OUT.
+       01 REGISTER-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 EOF-SWITCH        PIC X VALUE "N".
+       01 SAL-FILE-STATUS       PIC XX VALUE "00".
+       01 REG-FILE-STATUS       PIC XX VALUE "00".
+       01 COUNTERS.
+           05 REC-COUNTER       PIC 9(3) VALUE 0.
+           05 LINE-CNT      PIC 9(2) VALUE 0.
+           05 PAGE-CNT      PIC 9(3) VALUE 0.
+       01  MAX-LINES-PER-PAGE   PIC 9(2) VALUE 50.
+       01 TOTALS.
+           05 TOTAL-SALARY      PIC 9(8)V99 VALUE 0.
+       01  TODAY-DATE           PIC 9(8).
+
+       01 RUN-DATE-OUT.
+           05 RUN-MONTH         PIC 9(2).
+           05 FILLER            PIC X VALUE '/'.
+           05 RUN-DAY           PIC 9(2).
+           05 FILLER            PIC X VALUE '/'.
+           05 RUN-YEAR          PIC 9(4).
+
+       01 RPT-HEADER-1.
+           05 FILLER            PIC X(25) VALUE SPACES.
+           05 FILLER            PIC X(30)
+                   VALUE 'ACME MANUFACTURING CO.'.
+           05 FILLER            PIC X(25) VALUE SPACES.
+
+       01 RPT-HEADER-2.
+           05 FILLER            PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(18) VALUE 'PAYROLL REGISTER'.
+           05 FILLER            PIC X(12) VALUE SPACES.
+           05 HDR-RUN-DATE      PIC X(10).
+           05 FILLER            PIC X(6) VALUE SPACES.
+           05 FILLER            PIC X(5) VALUE 'PAGE '.
+           05 HDR-PAGE-NO       PIC ZZ9.
+
+       01 RPT-COLUMN-HDR.
+           05 FILLER            PIC X(20) VALUE 'EMPLOYEE NAME'.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'GROSS SALARY'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'NET PAY'.
+
+       01 RPT-DETAIL-LINE.
+           05 DTL-NAME          PIC X(20).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 DTL-GROSS         PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DTL-NET           PIC -ZZZ,ZZ9.99.
+
+       01 RPT-TOTAL-LINE.
+           05 FILLER            PIC X(20) VALUE 'TOTAL GROSS SALARY:'.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 TOT-GROSS         PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-RECORDS
+               UNTIL EOF-SWITCH = "Y"
+           PERFORM 300-WRITE-TOTALS
+           PERFORM 400-TERMINATE.
+
+       100-INITIALIZE.
+           OPEN INPUT SALARY-IN.
+           IF SAL-FILE-STATUS NOT = "00"
+               DISPLAY "SALARY-IN OPEN FAILED " SAL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REGISTER-OUT.
+           IF REG-FILE-STATUS NOT = "00"
+               DISPLAY "REGISTER-OUT OPEN FAILED " REG-FILE-STATUS
+               STOP RUN
+           END-IF.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE TODAY-DATE (5:2) TO RUN-MONTH.
+           MOVE TODAY-DATE (7:2) TO RUN-DAY.
+           MOVE TODAY-DATE (1:4) TO RUN-YEAR.
+           MOVE RUN-DATE-OUT TO HDR-RUN-DATE.
+           PERFORM 250-WRITE-PAGE-HEADER.
+
+       200-PROCESS-RECORDS.
+
+           READ SALARY-IN
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   IF SAL-EMPLOYEE-ID IS NUMERIC AND SAL-EMPLOYEE-ID > 0
+                       IF LINE-CNT >= MAX-LINES-PER-PAGE
+                           PERFORM 250-WRITE-PAGE-HEADER
+                       END-IF
+                       MOVE SAL-NAME TO DTL-NAME
+                       MOVE SAL-AMOUNT TO DTL-GROSS
+                       MOVE SAL-NET TO DTL-NET
+                       WRITE REGISTER-LINE FROM RPT-DETAIL-LINE
+                       ADD 1 TO LINE-CNT
+                       ADD 1 TO REC-COUNTER
+                       ADD SAL-AMOUNT TO TOTAL-SALARY
+                   END-IF
+           END-READ.
+
+       250-WRITE-PAGE-HEADER.
+           ADD 1 TO PAGE-CNT
+           MOVE PAGE-CNT TO HDR-PAGE-NO
+           WRITE REGISTER-LINE FROM RPT-HEADER-1
+           WRITE REGISTER-LINE FROM RPT-HEADER-2
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           WRITE REGISTER-LINE FROM RPT-COLUMN-HDR
+           MOVE 0 TO LINE-CNT.
+
+       300-WRITE-TOTALS.
+           MOVE TOTAL-SALARY TO TOT-GROSS
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           WRITE REGISTER-LINE FROM RPT-TOTAL-LINE.
+
+       400-TERMINATE.
+           CLOSE SALARY-IN.
+           CLOSE REGISTER-OUT.
+           STOP RUN.
+       END PROGRAM CH0701.
