@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author: Schylar Utley
+      * Date: 10/03/19
+      * Purpose: Read the computed net pay from the salary output file
+      *        and the routing/account numbers from the employee master,
+      *        and produce a NACHA-formatted ACH direct-deposit file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH0704.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EMPLOYEES ASSIGN TO 'EmployeeInput.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS Employee-ID
+                   FILE STATUS IS EMP-FILE-STATUS.
+               SELECT SALARY-IN ASSIGN TO 'EmployeeSalary.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SAL-FILE-STATUS.
+               SELECT ACH-OUT ASSIGN TO 'ACHDeposit.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ACH-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD EMPLOYEES.
+       01 IN-RECORD.
+           05 Employee-ID  PIC 9(6).
+           05 LastName     PIC X(20).
+           05 Wage         PIC 9(5).
+           05 Hours-Worked PIC 9(2)V99.
+           05 Dependents   PIC 9(1).
+           05 FICA         PIC 9(5).
+           05 State_Tax    PIC 9(6).
+           05 Fed_Tax      Pic 9(6).
+           05 DOH          Pic 9(8).
+           05 Department-Code PIC X(4).
+           05 Bank-Routing-Number PIC 9(9).
+           05 Bank-Account-Number PIC X(17).
+
+       FD SALARY-IN.
+       01 SALARY-LINE-IN           PIC X(120).
+
+       FD ACH-OUT.
+       01 ACH-LINE                 PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 EOF-SWITCH            PIC X VALUE "N".
+       01 EMP-FILE-STATUS           PIC XX VALUE "00".
+       01 SAL-FILE-STATUS           PIC XX VALUE "00".
+       01 ACH-FILE-STATUS           PIC XX VALUE "00".
+       01 COUNTERS.
+           05 ENTRY-COUNTER         PIC 9(6) VALUE 0.
+           05 ENTRY-HASH-ACCUM      PIC 9(10) VALUE 0.
+           05 TOTAL-CREDIT-ACCUM    PIC 9(12) VALUE 0.
+           05 HASH-DFI-NUM          PIC 9(8) VALUE 0.
+       01  TODAY-DATE               PIC 9(8).
+       01 FILE-DATE-OUT.
+           05 FD-YEAR-2             PIC 9(2).
+           05 FD-MONTH              PIC 9(2).
+           05 FD-DAY                PIC 9(2).
+
+       01 SALARY-DETAIL-VIEW REDEFINES SALARY-LINE-IN.
+           05 SDV-EMPLOYEE-ID       PIC 9(6).
+           05 SDV-DEPT-CODE         PIC X(4).
+           05 SDV-NAME              PIC X(20).
+           05 SDV-SALARY            PIC 9(5).
+           05 SDV-NET-SALARY        PIC S9(6)V99 SIGN TRAILING SEPARATE.
+           05 FILLER                PIC X(76).
+
+       01 ACH-FILE-HEADER-REC.
+           05 FH-RECORD-TYPE           PIC X(1) VALUE '1'.
+           05 FH-PRIORITY-CODE         PIC X(2) VALUE '01'.
+           05 FH-IMMEDIATE-DEST        PIC X(10) VALUE SPACES.
+           05 FH-IMMEDIATE-ORIGIN      PIC X(10) VALUE SPACES.
+           05 FH-FILE-CREATION-DATE    PIC X(6).
+           05 FH-FILE-CREATION-TIME    PIC X(4) VALUE SPACES.
+           05 FH-FILE-ID-MODIFIER      PIC X(1) VALUE 'A'.
+           05 FH-RECORD-SIZE           PIC X(3) VALUE '094'.
+           05 FH-BLOCKING-FACTOR       PIC X(2) VALUE '10'.
+           05 FH-FORMAT-CODE           PIC X(1) VALUE '1'.
+           05 FH-IMMEDIATE-DEST-NAME   PIC X(23) VALUE SPACES.
+           05 FH-IMMEDIATE-ORIGIN-NAME PIC X(23)
+                   VALUE 'ACME MANUFACTURING CO.'.
+           05 FH-REFERENCE-CODE        PIC X(8) VALUE SPACES.
+
+       01 ACH-BATCH-HEADER-REC.
+           05 BH-RECORD-TYPE           PIC X(1) VALUE '5'.
+           05 BH-SERVICE-CLASS-CODE    PIC X(3) VALUE '220'.
+           05 BH-COMPANY-NAME          PIC X(16)
+                   VALUE 'ACME MFG CO'.
+           05 BH-COMPANY-DISCRETIONARY PIC X(20) VALUE SPACES.
+           05 BH-COMPANY-ID            PIC X(10) VALUE SPACES.
+           05 BH-STD-ENTRY-CLASS       PIC X(3) VALUE 'PPD'.
+           05 BH-ENTRY-DESCRIPTION     PIC X(10) VALUE 'PAYROLL'.
+           05 BH-DESCRIPTIVE-DATE      PIC X(6).
+           05 BH-EFFECTIVE-ENTRY-DATE  PIC X(6).
+           05 BH-SETTLEMENT-DATE       PIC X(3) VALUE SPACES.
+           05 BH-ORIGINATOR-STATUS     PIC X(1) VALUE '1'.
+           05 BH-ORIGINATING-DFI       PIC X(8) VALUE SPACES.
+           05 BH-BATCH-NUMBER          PIC X(7) VALUE '0000001'.
+
+       01 ACH-ENTRY-DETAIL-REC.
+           05 ED-RECORD-TYPE           PIC X(1) VALUE '6'.
+           05 ED-TRANSACTION-CODE      PIC X(2) VALUE '22'.
+           05 ED-RECEIVING-DFI         PIC X(8).
+           05 ED-CHECK-DIGIT           PIC X(1).
+           05 ED-DFI-ACCOUNT-NUMBER    PIC X(17).
+           05 ED-AMOUNT                PIC 9(10).
+           05 ED-INDIVIDUAL-ID         PIC X(15).
+           05 ED-INDIVIDUAL-NAME       PIC X(22).
+           05 ED-DISCRETIONARY-DATA    PIC X(2) VALUE SPACES.
+           05 ED-ADDENDA-INDICATOR     PIC X(1) VALUE '0'.
+           05 ED-TRACE-NUMBER          PIC X(15).
+
+       01 ACH-BATCH-CONTROL-REC.
+           05 BC-RECORD-TYPE           PIC X(1) VALUE '8'.
+           05 BC-SERVICE-CLASS-CODE    PIC X(3) VALUE '220'.
+           05 BC-ENTRY-ADD-COUNT       PIC 9(6).
+           05 BC-ENTRY-HASH            PIC 9(10).
+           05 BC-TOTAL-DEBIT           PIC 9(12) VALUE 0.
+           05 BC-TOTAL-CREDIT          PIC 9(12).
+           05 BC-COMPANY-ID            PIC X(10) VALUE SPACES.
+           05 BC-MESSAGE-AUTH-CODE     PIC X(19) VALUE SPACES.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 BC-ORIGINATING-DFI       PIC X(8) VALUE SPACES.
+           05 BC-BATCH-NUMBER          PIC X(7) VALUE '0000001'.
+
+       01 ACH-FILE-CONTROL-REC.
+           05 FC-RECORD-TYPE           PIC X(1) VALUE '9'.
+           05 FC-BATCH-COUNT           PIC 9(6) VALUE 1.
+           05 FC-BLOCK-COUNT           PIC 9(6) VALUE 1.
+           05 FC-ENTRY-ADD-COUNT       PIC 9(8).
+           05 FC-ENTRY-HASH            PIC 9(10).
+           05 FC-TOTAL-DEBIT           PIC 9(12) VALUE 0.
+           05 FC-TOTAL-CREDIT          PIC 9(12).
+           05 FILLER                   PIC X(39) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-RECORDS
+               UNTIL EOF-SWITCH = "Y".
+           PERFORM 400-TERMINATE.
+
+       100-INITIALIZE.
+           OPEN I-O EMPLOYEES.
+           IF EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES
+               CLOSE EMPLOYEES
+               OPEN I-O EMPLOYEES
+           END-IF.
+           IF EMP-FILE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEES OPEN FAILED " EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT SALARY-IN.
+           IF SAL-FILE-STATUS NOT = "00"
+               DISPLAY "SALARY-IN OPEN FAILED " SAL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ACH-OUT.
+           IF ACH-FILE-STATUS NOT = "00"
+               DISPLAY "ACH-OUT OPEN FAILED " ACH-FILE-STATUS
+               STOP RUN
+           END-IF.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE TODAY-DATE (3:2) TO FD-YEAR-2.
+           MOVE TODAY-DATE (5:2) TO FD-MONTH.
+           MOVE TODAY-DATE (7:2) TO FD-DAY.
+           MOVE FILE-DATE-OUT TO FH-FILE-CREATION-DATE.
+           MOVE FILE-DATE-OUT TO BH-DESCRIPTIVE-DATE.
+           MOVE FILE-DATE-OUT TO BH-EFFECTIVE-ENTRY-DATE.
+           WRITE ACH-LINE FROM ACH-FILE-HEADER-REC.
+           WRITE ACH-LINE FROM ACH-BATCH-HEADER-REC.
+
+       200-PROCESS-RECORDS.
+
+           READ SALARY-IN
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   IF SDV-EMPLOYEE-ID NUMERIC
+                       AND SDV-EMPLOYEE-ID > 0
+                       PERFORM 250-WRITE-ENTRY-DETAIL
+                   END-IF
+           END-READ.
+
+       250-WRITE-ENTRY-DETAIL.
+           MOVE SDV-EMPLOYEE-ID TO Employee-ID
+           READ EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NO BANK INFO FOR EMPLOYEE "
+                       SDV-EMPLOYEE-ID
+               NOT INVALID KEY
+                   IF Bank-Routing-Number > 0
+                       IF SDV-NET-SALARY > 0
+                           PERFORM 260-BUILD-ENTRY-DETAIL
+                           WRITE ACH-LINE FROM ACH-ENTRY-DETAIL-REC
+                       ELSE
+                           DISPLAY "NON-POSITIVE NET PAY FOR EMPLOYEE "
+                               SDV-EMPLOYEE-ID ", ENTRY SKIPPED"
+                       END-IF
+                   END-IF
+           END-READ.
+
+       260-BUILD-ENTRY-DETAIL.
+           ADD 1 TO ENTRY-COUNTER
+           MOVE Bank-Routing-Number (1:8) TO ED-RECEIVING-DFI
+           MOVE Bank-Routing-Number (9:1) TO ED-CHECK-DIGIT
+           MOVE Bank-Account-Number TO ED-DFI-ACCOUNT-NUMBER
+           COMPUTE ED-AMOUNT = SDV-NET-SALARY * 100
+           MOVE LastName TO ED-INDIVIDUAL-NAME
+           MOVE Employee-ID TO ED-INDIVIDUAL-ID
+           MOVE ENTRY-COUNTER TO ED-TRACE-NUMBER
+           COMPUTE HASH-DFI-NUM = Bank-Routing-Number / 10
+           ADD HASH-DFI-NUM TO ENTRY-HASH-ACCUM
+           ADD ED-AMOUNT TO TOTAL-CREDIT-ACCUM.
+
+       400-TERMINATE.
+           MOVE ENTRY-COUNTER TO BC-ENTRY-ADD-COUNT.
+           MOVE ENTRY-HASH-ACCUM TO BC-ENTRY-HASH.
+           MOVE TOTAL-CREDIT-ACCUM TO BC-TOTAL-CREDIT.
+           WRITE ACH-LINE FROM ACH-BATCH-CONTROL-REC.
+           MOVE ENTRY-COUNTER TO FC-ENTRY-ADD-COUNT.
+           MOVE ENTRY-HASH-ACCUM TO FC-ENTRY-HASH.
+           MOVE TOTAL-CREDIT-ACCUM TO FC-TOTAL-CREDIT.
+           WRITE ACH-LINE FROM ACH-FILE-CONTROL-REC.
+           CLOSE EMPLOYEES.
+           CLOSE SALARY-IN.
+           CLOSE ACH-OUT.
+           STOP RUN.
+       END PROGRAM CH0704.
